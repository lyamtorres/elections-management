@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:     TALLYREC
+      * Purpose:      Record layout for the finalized vote-tally file
+      *               (tallies.dat) - one record per candidate with
+      *               its running total, produced by decompteVotes and
+      *               consumed by the state results export step.
+      * Modification History:
+      *   2026-08-09  MF    Initial layout.
+      ******************************************************************
+       01  TL-RECORD.
+           05  TL-POSTE                PIC X(15).
+           05  TL-CODE-CANDIDAT        PIC 9(04).
+           05  TL-NOM                  PIC X(20).
+           05  TL-PARTI                PIC X(15).
+           05  TL-TOTAL-VOTES          PIC 9(07).
+           05  FILLER                  PIC X(05).
