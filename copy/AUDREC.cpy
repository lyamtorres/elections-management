@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:     AUDREC
+      * Purpose:      Record layout for the check-in audit trail file
+      *               (audit.dat) - one record per check-in attempt,
+      *               accepted or rejected.
+      * Modification History:
+      *   2026-08-09  MF    Initial layout.
+      ******************************************************************
+       01  AU-RECORD.
+           05  AU-DATE                 PIC 9(08).
+           05  AU-HEURE                PIC 9(06).
+           05  AU-ELECTEUR             PIC 9(05).
+           05  AU-PRECINCT             PIC 9(04).
+           05  AU-RESULTAT             PIC X(01).
+               88  AU-RES-ACCEPTE              VALUE "A".
+               88  AU-RES-REJETE               VALUE "R".
+           05  AU-MOTIF                PIC X(20).
+           05  FILLER                  PIC X(10).
