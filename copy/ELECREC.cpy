@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook:     ELECREC
+      * Purpose:      Record layout for the elector registry file
+      *               (electeurs.dat) - one record per registered
+      *               elector.
+      * Modification History:
+      *   2026-08-09  MF    Initial layout - id, name, precinct and
+      *                     registration status.
+      *   2026-08-09  MF    Added EL-VOTE-FLAG to track check-in.
+      ******************************************************************
+       01  EL-RECORD.
+           05  EL-ID                   PIC 9(05).
+           05  EL-NOM                  PIC X(20).
+           05  EL-PRENOM               PIC X(15).
+           05  EL-PRECINCT             PIC 9(04).
+           05  EL-STATUT               PIC X(01).
+               88  EL-ACTIF                    VALUE "A".
+               88  EL-INACTIF                  VALUE "I".
+           05  EL-VOTE-FLAG            PIC X(01).
+               88  EL-DEJA-VOTE                VALUE "O".
+               88  EL-PAS-ENCORE-VOTE          VALUE "N".
+           05  FILLER                  PIC X(10).
