@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:     BULLREC
+      * Purpose:      Record layout for the ballot transaction file
+      *               (bulletins.dat) - one record per vote cast for
+      *               a candidate.
+      * Modification History:
+      *   2026-08-09  MF    Initial layout.
+      ******************************************************************
+       01  BL-RECORD.
+           05  BL-CODE-CANDIDAT        PIC 9(04).
+           05  BL-PRECINCT             PIC 9(04).
+           05  BL-DATE                 PIC 9(08).
+           05  FILLER                  PIC X(10).
