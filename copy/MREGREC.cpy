@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:     MREGREC
+      * Purpose:      Record layout for the incoming county master
+      *               voter registry extract (registremaitre.dat),
+      *               used to reconcile electeurs.dat before polls
+      *               open. Sorted ascending by MR-ID, same as
+      *               electeurs.dat, for the reconciliation match.
+      * Modification History:
+      *   2026-08-09  MF    Initial layout.
+      ******************************************************************
+       01  MR-RECORD.
+           05  MR-ID                   PIC 9(05).
+           05  MR-NOM                  PIC X(20).
+           05  MR-PRENOM               PIC X(15).
+           05  MR-PRECINCT             PIC 9(04).
+           05  MR-STATUT               PIC X(01).
+               88  MR-ACTIF                    VALUE "A".
+               88  MR-INACTIF                  VALUE "I".
+           05  FILLER                  PIC X(11).
