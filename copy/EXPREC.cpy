@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Copybook:     EXPREC
+      * Purpose:      Record layout for export.dat, the fixed-width
+      *               file uploaded to the state election office's
+      *               results portal. One header record, one detail
+      *               record per candidate tally, and one trailer
+      *               record, each 70 characters, distinguished by the
+      *               record-type byte in column 1.
+      * Modification History:
+      *   2026-08-09  MF    Initial layout.
+      ******************************************************************
+       01  EX-RECORD.
+           05  EX-TYPE-ENREG           PIC X(01).
+               88  EX-TYPE-ENTETE              VALUE "H".
+               88  EX-TYPE-DETAIL              VALUE "D".
+               88  EX-TYPE-FIN                 VALUE "T".
+           05  FILLER                  PIC X(69).
+
+       01  EX-ENTETE-REC REDEFINES EX-RECORD.
+           05  EX-E-TYPE-ENREG         PIC X(01).
+           05  EX-E-CODE-COMTE         PIC 9(03).
+           05  EX-E-DATE               PIC 9(08).
+           05  EX-E-NB-CANDIDATS       PIC 9(05).
+           05  FILLER                  PIC X(53).
+
+       01  EX-DETAIL-REC REDEFINES EX-RECORD.
+           05  EX-D-TYPE-ENREG         PIC X(01).
+           05  EX-D-CODE-COMTE         PIC 9(03).
+           05  EX-D-POSTE              PIC X(15).
+           05  EX-D-CODE-CANDIDAT      PIC 9(04).
+           05  EX-D-NOM-CANDIDAT       PIC X(20).
+           05  EX-D-PARTI              PIC X(15).
+           05  EX-D-TOTAL-VOTES        PIC 9(07).
+           05  FILLER                  PIC X(05).
+
+       01  EX-FIN-REC REDEFINES EX-RECORD.
+           05  EX-F-TYPE-ENREG         PIC X(01).
+           05  EX-F-CODE-COMTE         PIC 9(03).
+           05  EX-F-TOTAL-VOTES        PIC 9(09).
+           05  FILLER                  PIC X(57).
