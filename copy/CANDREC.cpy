@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:     CANDREC
+      * Purpose:      Record layout for the candidate master file
+      *               (candidats.dat) - one record per candidate on
+      *               the ballot, grouped by office.
+      * Modification History:
+      *   2026-08-09  MF    Initial layout.
+      ******************************************************************
+       01  CD-RECORD.
+           05  CD-CODE                 PIC 9(04).
+           05  CD-NOM                  PIC X(20).
+           05  CD-PARTI                PIC X(15).
+           05  CD-POSTE                PIC X(15).
+           05  FILLER                  PIC X(05).
