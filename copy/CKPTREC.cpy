@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook:     CKPTREC
+      * Purpose:      Record layout for the check-in restart file
+      *               (restart.dat) - holds only the last elector
+      *               successfully checked in, with a timestamp, so a
+      *               run interrupted by a crash or power loss can
+      *               tell the poll worker where processing left off.
+      * Modification History:
+      *   2026-08-09  MF    Initial layout.
+      ******************************************************************
+       01  CK-RECORD.
+           05  CK-ELECTEUR             PIC 9(05).
+           05  CK-DATE                 PIC 9(08).
+           05  CK-HEURE                PIC 9(06).
+           05  FILLER                  PIC X(12).
