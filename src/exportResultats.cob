@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Program-ID:  EXPORTRESULTATS
+      * Author:      M. Fortin, Direction du scrutin - Informatique
+      * Installation: Bureau des elections
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Reads the finalized candidate tallies produced by
+      *              decompteVotes (tallies.dat) and writes export.dat
+      *              in the fixed-width layout required by the state
+      *              election office's results-upload portal - a
+      *              header record, one detail record per candidate,
+      *              and a trailer record with the grand total.
+      ******************************************************************
+      * Modification History:
+      *   2026-08-09  MF    Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. exportResultats.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FTALLIES ASSIGN TO "tallies.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FTALLIES.
+
+           SELECT FEXPORT ASSIGN TO "export.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FEXPORT.
+
+      *-----------------------
+       DATA DIVISION.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  FTALLIES
+           RECORD CONTAINS 66 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY TALLYREC.
+
+       FD  FEXPORT
+           RECORD CONTAINS 70 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY EXPREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+           77  CR-FTALLIES             PIC 9(02).
+               88  CR-FTALLIES-OK              VALUE 00.
+           77  CR-FEXPORT              PIC 9(02).
+               88  CR-FEXPORT-OK               VALUE 00.
+
+           77  WS-FIN-TALLIES-SW       PIC X(01)   VALUE "N".
+               88  WS-FIN-TALLIES              VALUE "O".
+
+           77  WS-CODE-COMTE           PIC 9(03)   VALUE 047.
+           77  WS-NB-CANDIDATS         PIC 9(05)   VALUE ZERO.
+           77  WS-TOTAL-VOTES          PIC 9(09)   VALUE ZERO.
+           77  WS-DATE-SYS             PIC 9(08).
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+      **
+      * Point d'entree du programme.
+      **
+           PERFORM 1000-INITIALISATION
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PRELECTURE-TALLIES
+               THRU 2000-EXIT
+               UNTIL WS-FIN-TALLIES.
+
+           PERFORM 3000-ECRITURE-ENTETE
+               THRU 3000-EXIT.
+
+           PERFORM 3100-REOUVERTURE-TALLIES
+               THRU 3100-EXIT.
+
+           PERFORM 4000-ECRITURE-DETAIL
+               THRU 4000-EXIT
+               UNTIL WS-FIN-TALLIES.
+
+           PERFORM 5000-ECRITURE-FIN
+               THRU 5000-EXIT.
+
+           PERFORM 9000-TERMINAISON
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+       1000-INITIALISATION.
+      **
+      * Ouvre le fichier des resultats locaux et le fichier d'export
+      * destine au telechargement vers le portail de l'etat.
+      **
+           OPEN INPUT FTALLIES.
+           IF NOT CR-FTALLIES-OK
+               DISPLAY "ERREUR OUVERTURE TALLIES.DAT - CODE "
+                       CR-FTALLIES
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FEXPORT.
+           IF NOT CR-FEXPORT-OK
+               DISPLAY "ERREUR OUVERTURE EXPORT.DAT - CODE " CR-FEXPORT
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       2000-PRELECTURE-TALLIES.
+      **
+      * Premiere passe sur tallies.dat pour compter les candidats et
+      * cumuler le total general des votes, necessaires a l'entete
+      * avant d'ecrire le moindre detail.
+      **
+           READ FTALLIES
+               AT END
+                   SET WS-FIN-TALLIES-SW TO "O"
+               NOT AT END
+                   ADD 1 TO WS-NB-CANDIDATS
+                   ADD TL-TOTAL-VOTES TO WS-TOTAL-VOTES
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       3000-ECRITURE-ENTETE.
+      **
+      * Ecrit l'enregistrement d'entete du fichier d'export.
+      **
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO EX-RECORD.
+           SET EX-TYPE-ENTETE TO TRUE.
+           MOVE WS-CODE-COMTE     TO EX-E-CODE-COMTE.
+           MOVE WS-DATE-SYS       TO EX-E-DATE.
+           MOVE WS-NB-CANDIDATS   TO EX-E-NB-CANDIDATS.
+           WRITE EX-ENTETE-REC.
+           IF NOT CR-FEXPORT-OK
+               DISPLAY "ERREUR ECRITURE EXPORT.DAT - CODE " CR-FEXPORT
+               STOP RUN
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-REOUVERTURE-TALLIES.
+      **
+      * Referme puis rouvre tallies.dat pour repartir du premier
+      * enregistrement en vue de la passe d'ecriture des details,
+      * l'acces sequentiel ne permettant pas de revenir en arriere.
+      **
+           CLOSE FTALLIES.
+           OPEN INPUT FTALLIES.
+           IF NOT CR-FTALLIES-OK
+               DISPLAY "ERREUR REOUVERTURE TALLIES.DAT - CODE "
+                       CR-FTALLIES
+               STOP RUN
+           END-IF.
+           SET WS-FIN-TALLIES-SW TO "N".
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       4000-ECRITURE-DETAIL.
+      **
+      * Lit un enregistrement de tallies.dat et ecrit le detail
+      * correspondant dans export.dat.
+      **
+           READ FTALLIES
+               AT END
+                   SET WS-FIN-TALLIES-SW TO "O"
+                   GO TO 4000-EXIT
+           END-READ.
+
+           MOVE SPACES TO EX-RECORD.
+           SET EX-TYPE-DETAIL TO TRUE.
+           MOVE WS-CODE-COMTE      TO EX-D-CODE-COMTE.
+           MOVE TL-POSTE           TO EX-D-POSTE.
+           MOVE TL-CODE-CANDIDAT   TO EX-D-CODE-CANDIDAT.
+           MOVE TL-NOM             TO EX-D-NOM-CANDIDAT.
+           MOVE TL-PARTI           TO EX-D-PARTI.
+           MOVE TL-TOTAL-VOTES     TO EX-D-TOTAL-VOTES.
+           WRITE EX-DETAIL-REC.
+           IF NOT CR-FEXPORT-OK
+               DISPLAY "ERREUR ECRITURE EXPORT.DAT - CODE " CR-FEXPORT
+               STOP RUN
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       5000-ECRITURE-FIN.
+      **
+      * Ecrit l'enregistrement de fin avec le total general des
+      * votes, pour que le portail de l'etat puisse se balancer.
+      **
+           MOVE SPACES TO EX-RECORD.
+           SET EX-TYPE-FIN TO TRUE.
+           MOVE WS-CODE-COMTE      TO EX-F-CODE-COMTE.
+           MOVE WS-TOTAL-VOTES     TO EX-F-TOTAL-VOTES.
+           WRITE EX-FIN-REC.
+           IF NOT CR-FEXPORT-OK
+               DISPLAY "ERREUR ECRITURE EXPORT.DAT - CODE " CR-FEXPORT
+               STOP RUN
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       9000-TERMINAISON.
+      **
+      * Ferme les fichiers avant de terminer.
+      **
+           CLOSE FTALLIES.
+           CLOSE FEXPORT.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM exportResultats.
