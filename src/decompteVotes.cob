@@ -0,0 +1,259 @@
+      ******************************************************************
+      * Program-ID:  DECOMPTEVOTES
+      * Author:      M. Fortin, Direction du scrutin - Informatique
+      * Installation: Bureau des elections
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Reads the candidate master file (candidats.dat)
+      *              and the ballot transaction file (bulletins.dat)
+      *              and produces running vote totals per candidate,
+      *              grouped by office. Totals are printed for the
+      *              election board and written to tallies.dat for
+      *              downstream use (e.g. the state results export).
+      ******************************************************************
+      * Modification History:
+      *   2026-08-09  MF    Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. decompteVotes.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FCANDIDATS ASSIGN TO "candidats.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FCANDIDATS.
+
+           SELECT FBULLETINS ASSIGN TO "bulletins.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FBULLETINS.
+
+           SELECT FTALLIES ASSIGN TO "tallies.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FTALLIES.
+
+      *-----------------------
+       DATA DIVISION.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  FCANDIDATS
+           RECORD CONTAINS 59 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY CANDREC.
+
+       FD  FBULLETINS
+           RECORD CONTAINS 26 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY BULLREC.
+
+       FD  FTALLIES
+           RECORD CONTAINS 66 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY TALLYREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+           77  CR-FCANDIDATS           PIC 9(02).
+               88  CR-FCANDIDATS-OK            VALUE 00.
+           77  CR-FBULLETINS           PIC 9(02).
+               88  CR-FBULLETINS-OK            VALUE 00.
+           77  CR-FTALLIES             PIC 9(02).
+               88  CR-FTALLIES-OK              VALUE 00.
+
+           77  WS-FIN-CANDIDATS-SW     PIC X(01)   VALUE "N".
+               88  WS-FIN-CANDIDATS            VALUE "O".
+           77  WS-FIN-BULLETINS-SW     PIC X(01)   VALUE "N".
+               88  WS-FIN-BULLETINS            VALUE "O".
+           77  WS-TROUVE-SW            PIC X(01)   VALUE "N".
+               88  WS-TROUVE                   VALUE "O".
+
+           77  WS-NB-CANDIDATS         PIC 9(04)   VALUE ZERO.
+           77  WS-NB-BULLETINS-LUS     PIC 9(06)   VALUE ZERO.
+           77  WS-NB-BULLETINS-REJ     PIC 9(06)   VALUE ZERO.
+           77  WS-POSTE-COURANT        PIC X(15)   VALUE SPACES.
+
+           01  WS-TABLE-CANDIDATS.
+               05  WS-CANDIDAT         OCCURS 500 TIMES
+                                       INDEXED BY CD-IDX.
+                   10  WS-T-CODE       PIC 9(04).
+                   10  WS-T-NOM        PIC X(20).
+                   10  WS-T-PARTI      PIC X(15).
+                   10  WS-T-POSTE      PIC X(15).
+                   10  WS-T-VOTES      PIC 9(07)   VALUE ZERO.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+      **
+      * Point d'entree du programme.
+      **
+           PERFORM 1000-INITIALISATION
+               THRU 1000-EXIT.
+
+           PERFORM 2000-DEPOUILLEMENT
+               THRU 2000-EXIT
+               UNTIL WS-FIN-BULLETINS.
+
+           PERFORM 3000-IMPRESSION-RESULTATS
+               THRU 3000-EXIT.
+
+           PERFORM 9000-TERMINAISON
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+       1000-INITIALISATION.
+      **
+      * Charge le fichier des candidats en table et ouvre les
+      * fichiers de bulletins et de resultats.
+      **
+           OPEN INPUT FCANDIDATS.
+           IF NOT CR-FCANDIDATS-OK
+               DISPLAY "ERREUR OUVERTURE CANDIDATS.DAT - CODE "
+                       CR-FCANDIDATS
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-CHARGER-CANDIDAT
+               THRU 1100-EXIT
+               UNTIL WS-FIN-CANDIDATS.
+
+           CLOSE FCANDIDATS.
+
+           OPEN INPUT FBULLETINS.
+           IF NOT CR-FBULLETINS-OK
+               DISPLAY "ERREUR OUVERTURE BULLETINS.DAT - CODE "
+                       CR-FBULLETINS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FTALLIES.
+           IF NOT CR-FTALLIES-OK
+               DISPLAY "ERREUR OUVERTURE TALLIES.DAT - CODE "
+                       CR-FTALLIES
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-CHARGER-CANDIDAT.
+           READ FCANDIDATS
+               AT END
+                   SET WS-FIN-CANDIDATS-SW TO "O"
+               NOT AT END
+                   ADD 1 TO WS-NB-CANDIDATS
+                   IF WS-NB-CANDIDATS > 500
+                       DISPLAY "TROP DE CANDIDATS - MAXIMUM 500"
+                       STOP RUN
+                   END-IF
+                   MOVE CD-CODE   TO WS-T-CODE (WS-NB-CANDIDATS)
+                   MOVE CD-NOM    TO WS-T-NOM  (WS-NB-CANDIDATS)
+                   MOVE CD-PARTI  TO WS-T-PARTI (WS-NB-CANDIDATS)
+                   MOVE CD-POSTE  TO WS-T-POSTE (WS-NB-CANDIDATS)
+                   MOVE ZERO      TO WS-T-VOTES (WS-NB-CANDIDATS)
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       2000-DEPOUILLEMENT.
+      **
+      * Lit un bulletin et ajoute le vote au total du candidat
+      * correspondant. Un bulletin dont le code candidat est
+      * introuvable dans la table est compte comme rejete.
+      **
+           READ FBULLETINS
+               AT END
+                   SET WS-FIN-BULLETINS-SW TO "O"
+                   GO TO 2000-EXIT
+           END-READ.
+
+           ADD 1 TO WS-NB-BULLETINS-LUS.
+
+           SET WS-TROUVE-SW TO "N".
+           SET CD-IDX TO 1.
+           SEARCH WS-CANDIDAT
+               AT END
+                   SET WS-TROUVE-SW TO "N"
+               WHEN WS-T-CODE (CD-IDX) = BL-CODE-CANDIDAT
+                   SET WS-TROUVE-SW TO "O"
+           END-SEARCH.
+
+           IF WS-TROUVE
+               ADD 1 TO WS-T-VOTES (CD-IDX)
+           ELSE
+               ADD 1 TO WS-NB-BULLETINS-REJ
+               DISPLAY "BULLETIN REJETE - CANDIDAT INCONNU: "
+                       BL-CODE-CANDIDAT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       3000-IMPRESSION-RESULTATS.
+      **
+      * Imprime le decompte par poste puis ecrit chaque ligne dans
+      * tallies.dat pour une utilisation en aval (export au format
+      * de l'etat, par exemple).
+      **
+           DISPLAY " ".
+           DISPLAY "===== RESULTATS DU DEPOUILLEMENT =====".
+
+           PERFORM 3100-IMPRIMER-CANDIDAT
+               THRU 3100-EXIT
+               VARYING CD-IDX FROM 1 BY 1
+               UNTIL CD-IDX > WS-NB-CANDIDATS.
+
+           DISPLAY " ".
+           DISPLAY "BULLETINS LUS: " WS-NB-BULLETINS-LUS.
+           DISPLAY "BULLETINS REJETES: " WS-NB-BULLETINS-REJ.
+       3000-EXIT.
+           EXIT.
+
+       3100-IMPRIMER-CANDIDAT.
+           IF WS-T-POSTE (CD-IDX) NOT = WS-POSTE-COURANT
+               MOVE WS-T-POSTE (CD-IDX) TO WS-POSTE-COURANT
+               DISPLAY " "
+               DISPLAY "POSTE: " WS-POSTE-COURANT
+           END-IF.
+
+           DISPLAY "  " WS-T-CODE (CD-IDX) " " WS-T-NOM (CD-IDX)
+                   " (" WS-T-PARTI (CD-IDX) ") - "
+                   WS-T-VOTES (CD-IDX) " VOTES".
+
+           MOVE WS-T-POSTE (CD-IDX)  TO TL-POSTE.
+           MOVE WS-T-CODE (CD-IDX)   TO TL-CODE-CANDIDAT.
+           MOVE WS-T-NOM (CD-IDX)    TO TL-NOM.
+           MOVE WS-T-PARTI (CD-IDX)  TO TL-PARTI.
+           MOVE WS-T-VOTES (CD-IDX)  TO TL-TOTAL-VOTES.
+           WRITE TL-RECORD.
+           IF NOT CR-FTALLIES-OK
+               DISPLAY "ERREUR ECRITURE TALLIES.DAT - CODE "
+                       CR-FTALLIES
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       9000-TERMINAISON.
+      **
+      * Ferme les fichiers avant de terminer.
+      **
+           CLOSE FBULLETINS.
+           CLOSE FTALLIES.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM decompteVotes.
