@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Program-ID:  RAPPORTPARTICIPATION
+      * Author:      M. Fortin, Direction du scrutin - Informatique
+      * Installation: Bureau des elections
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     End-of-day turnout report. Reads the full elector
+      *              registry (electeurs.dat) and prints registered
+      *              vs. checked-in counts broken out by precinct,
+      *              plus a grand total, for the close of polls.
+      ******************************************************************
+      * Modification History:
+      *   2026-08-09  MF    Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. rapportParticipation.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FELECTION ASSIGN TO "electeurs.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FELECTION.
+
+      *-----------------------
+       DATA DIVISION.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  FELECTION
+           RECORD CONTAINS 56 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY ELECREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+           77  CR-FELECTION            PIC 9(02).
+               88  CR-FELECTION-OK             VALUE 00.
+
+           77  WS-FIN-ROLE-SW          PIC X(01)   VALUE "N".
+               88  WS-FIN-ROLE                 VALUE "O".
+           77  WS-TROUVE-SW            PIC X(01)   VALUE "N".
+               88  WS-TROUVE                   VALUE "O".
+
+           77  WS-NB-PRECINCTS         PIC 9(04)   VALUE ZERO.
+           77  WS-TOTAL-INSCRITS       PIC 9(07)   VALUE ZERO.
+           77  WS-TOTAL-VOTANTS        PIC 9(07)   VALUE ZERO.
+
+           01  WS-TABLE-PRECINCTS.
+               05  WS-PRECINCT         OCCURS 200 TIMES
+                                       INDEXED BY PR-IDX.
+                   10  WS-P-CODE       PIC 9(04).
+                   10  WS-P-INSCRITS   PIC 9(06)   VALUE ZERO.
+                   10  WS-P-VOTANTS    PIC 9(06)   VALUE ZERO.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+      **
+      * Point d'entree du programme.
+      **
+           PERFORM 1000-INITIALISATION
+               THRU 1000-EXIT.
+
+           PERFORM 2000-ACCUMULER-ELECTEUR
+               THRU 2000-EXIT
+               UNTIL WS-FIN-ROLE.
+
+           PERFORM 3000-IMPRESSION-RAPPORT
+               THRU 3000-EXIT.
+
+           PERFORM 9000-TERMINAISON
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+       1000-INITIALISATION.
+      **
+      * Ouvre le registre des electeurs.
+      **
+           OPEN INPUT FELECTION.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR OUVERTURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       2000-ACCUMULER-ELECTEUR.
+      **
+      * Lit un electeur et cumule ses comptes (inscrits, votants)
+      * dans l'entree de table du bureau de vote correspondant,
+      * en creant l'entree au besoin.
+      **
+           READ FELECTION
+               AT END
+                   SET WS-FIN-ROLE-SW TO "O"
+                   GO TO 2000-EXIT
+           END-READ.
+
+           PERFORM 2100-TROUVER-PRECINCT
+               THRU 2100-EXIT.
+
+           ADD 1 TO WS-P-INSCRITS (PR-IDX).
+           ADD 1 TO WS-TOTAL-INSCRITS.
+           IF EL-DEJA-VOTE
+               ADD 1 TO WS-P-VOTANTS (PR-IDX)
+               ADD 1 TO WS-TOTAL-VOTANTS
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-TROUVER-PRECINCT.
+           SET WS-TROUVE-SW TO "N".
+           SET PR-IDX TO 1.
+           SEARCH WS-PRECINCT
+               AT END
+                   SET WS-TROUVE-SW TO "N"
+               WHEN WS-P-CODE (PR-IDX) = EL-PRECINCT
+                   SET WS-TROUVE-SW TO "O"
+           END-SEARCH.
+
+           IF NOT WS-TROUVE
+               ADD 1 TO WS-NB-PRECINCTS
+               IF WS-NB-PRECINCTS > 200
+                   DISPLAY "TROP DE BUREAUX DE VOTE - MAXIMUM 200"
+                   STOP RUN
+               END-IF
+               SET PR-IDX TO WS-NB-PRECINCTS
+               MOVE EL-PRECINCT TO WS-P-CODE (PR-IDX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       3000-IMPRESSION-RAPPORT.
+      **
+      * Imprime le rapport de participation par bureau de vote,
+      * suivi du total general.
+      **
+           DISPLAY " ".
+           DISPLAY "===== RAPPORT DE PARTICIPATION =====".
+           DISPLAY "BUREAU   INSCRITS   VOTANTS".
+
+           PERFORM 3100-IMPRIMER-PRECINCT
+               THRU 3100-EXIT
+               VARYING PR-IDX FROM 1 BY 1
+               UNTIL PR-IDX > WS-NB-PRECINCTS.
+
+           DISPLAY " ".
+           DISPLAY "TOTAL GENERAL - INSCRITS: " WS-TOTAL-INSCRITS
+                   " VOTANTS: " WS-TOTAL-VOTANTS.
+       3000-EXIT.
+           EXIT.
+
+       3100-IMPRIMER-PRECINCT.
+           DISPLAY WS-P-CODE (PR-IDX) "     "
+                   WS-P-INSCRITS (PR-IDX) "     "
+                   WS-P-VOTANTS (PR-IDX).
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       9000-TERMINAISON.
+      **
+      * Ferme le registre avant de terminer.
+      **
+           CLOSE FELECTION.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM rapportParticipation.
