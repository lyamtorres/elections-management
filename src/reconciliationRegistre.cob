@@ -0,0 +1,257 @@
+      ******************************************************************
+      * Program-ID:  RECONCILIATIONREGISTRE
+      * Author:      M. Fortin, Direction du scrutin - Informatique
+      * Installation: Bureau des elections
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Pre-election reconciliation of electeurs.dat
+      *              against the county master voter registry extract
+      *              (registremaitre.dat). Reports duplicate elector
+      *              numbers, missing precincts, inactive status and
+      *              electors present on only one of the two files,
+      *              so roll problems are caught before polls open.
+      *              Both input files must be sorted ascending by
+      *              elector number, as produced by the registry
+      *              extract and maintained by gestionElections.
+      ******************************************************************
+      * Modification History:
+      *   2026-08-09  MF    Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. reconciliationRegistre.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FELECTION ASSIGN TO "electeurs.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FELECTION.
+
+           SELECT FREGMAITRE ASSIGN TO "registremaitre.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FREGMAITRE.
+
+      *-----------------------
+       DATA DIVISION.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  FELECTION
+           RECORD CONTAINS 56 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY ELECREC.
+
+       FD  FREGMAITRE
+           RECORD CONTAINS 56 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY MREGREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+           77  CR-FELECTION            PIC 9(02).
+               88  CR-FELECTION-OK             VALUE 00.
+           77  CR-FREGMAITRE           PIC 9(02).
+               88  CR-FREGMAITRE-OK            VALUE 00.
+
+           77  WS-FIN-LOCAL-SW         PIC X(01)   VALUE "N".
+               88  WS-FIN-LOCAL                VALUE "O".
+           77  WS-FIN-MAITRE-SW        PIC X(01)   VALUE "N".
+               88  WS-FIN-MAITRE               VALUE "O".
+           77  WS-DOUBLON-SW           PIC X(01)   VALUE "N".
+               88  WS-DOUBLON                  VALUE "O".
+
+           77  WS-DERNIER-ID-LOCAL     PIC 9(05)   VALUE ZERO.
+           77  WS-NB-ANOMALIES         PIC 9(06)   VALUE ZERO.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAINLINE.
+      **
+      * Point d'entree du programme.
+      **
+           PERFORM 1000-INITIALISATION
+               THRU 1000-EXIT.
+
+           PERFORM 2000-RECONCILIER
+               THRU 2000-EXIT
+               UNTIL WS-FIN-LOCAL AND WS-FIN-MAITRE.
+
+           PERFORM 3000-SOMMAIRE
+               THRU 3000-EXIT.
+
+           PERFORM 9000-TERMINAISON
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+       1000-INITIALISATION.
+      **
+      * Ouvre les deux fichiers a rapprocher et amorce la lecture
+      * (premier enregistrement de chaque cote).
+      **
+           OPEN INPUT FELECTION.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR OUVERTURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT FREGMAITRE.
+           IF NOT CR-FREGMAITRE-OK
+               DISPLAY "ERREUR OUVERTURE REGISTREMAITRE.DAT - CODE "
+                       CR-FREGMAITRE
+               STOP RUN
+           END-IF.
+
+           DISPLAY "===== RECONCILIATION PRE-ELECTORALE =====".
+
+           PERFORM 1100-LIRE-LOCAL
+               THRU 1100-EXIT.
+           PERFORM 1200-LIRE-MAITRE
+               THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LIRE-LOCAL.
+           READ FELECTION
+               AT END
+                   SET WS-FIN-LOCAL-SW TO "O"
+               NOT AT END
+                   IF EL-ID = WS-DERNIER-ID-LOCAL
+                       SET WS-DOUBLON-SW TO "O"
+                       ADD 1 TO WS-NB-ANOMALIES
+                       DISPLAY "DOUBLON - ELECTEUR " EL-ID
+                               " APPARAIT PLUS D'UNE FOIS DANS "
+                               "ELECTEURS.DAT"
+                   ELSE
+                       SET WS-DOUBLON-SW TO "N"
+                   END-IF
+                   MOVE EL-ID TO WS-DERNIER-ID-LOCAL
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-LIRE-MAITRE.
+           READ FREGMAITRE
+               AT END
+                   SET WS-FIN-MAITRE-SW TO "O"
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       2000-RECONCILIER.
+      **
+      * Compare l'enregistrement local courant (electeurs.dat) et
+      * l'enregistrement maitre courant (registremaitre.dat) par
+      * numero d'electeur croissant et signale les anomalies.
+      **
+           EVALUATE TRUE
+               WHEN WS-FIN-LOCAL
+                   PERFORM 2300-SEULEMENT-MAITRE
+                       THRU 2300-EXIT
+               WHEN WS-FIN-MAITRE
+                   PERFORM 2200-SEULEMENT-LOCAL
+                       THRU 2200-EXIT
+               WHEN EL-ID < MR-ID
+                   PERFORM 2200-SEULEMENT-LOCAL
+                       THRU 2200-EXIT
+               WHEN EL-ID > MR-ID
+                   PERFORM 2300-SEULEMENT-MAITRE
+                       THRU 2300-EXIT
+               WHEN OTHER
+                   PERFORM 2100-COMPARER-APPARIEMENT
+                       THRU 2100-EXIT
+                   PERFORM 1100-LIRE-LOCAL
+                       THRU 1100-EXIT
+                   PERFORM 1200-LIRE-MAITRE
+                       THRU 1200-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       2100-COMPARER-APPARIEMENT.
+           IF EL-PRECINCT = ZERO
+               ADD 1 TO WS-NB-ANOMALIES
+               DISPLAY "BUREAU MANQUANT - ELECTEUR " EL-ID
+           END-IF.
+
+           IF MR-INACTIF AND EL-ACTIF
+               ADD 1 TO WS-NB-ANOMALIES
+               DISPLAY "STATUT - ELECTEUR " EL-ID
+                       " ACTIF LOCALEMENT MAIS INACTIF AU REGISTRE "
+                       "MAITRE"
+           END-IF.
+
+           IF EL-INACTIF AND MR-ACTIF
+               ADD 1 TO WS-NB-ANOMALIES
+               DISPLAY "STATUT - ELECTEUR " EL-ID
+                       " INACTIF LOCALEMENT MAIS ACTIF AU REGISTRE "
+                       "MAITRE"
+           END-IF.
+
+           IF EL-PRECINCT NOT = MR-PRECINCT
+               ADD 1 TO WS-NB-ANOMALIES
+               DISPLAY "BUREAU DIFFERENT - ELECTEUR " EL-ID
+                       " LOCAL: " EL-PRECINCT " MAITRE: " MR-PRECINCT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-SEULEMENT-LOCAL.
+      **
+      * Un doublon local deja signale par 1100-LIRE-LOCAL porte le
+      * numero d'un electeur deja apparie plus haut - ne pas le
+      * reporter en plus comme absent du registre maitre.
+      **
+           IF NOT WS-DOUBLON
+               ADD 1 TO WS-NB-ANOMALIES
+               DISPLAY "ELECTEUR " EL-ID
+                       " DANS ELECTEURS.DAT MAIS ABSENT DU REGISTRE "
+                       "MAITRE"
+           END-IF.
+           PERFORM 1100-LIRE-LOCAL
+               THRU 1100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-SEULEMENT-MAITRE.
+           ADD 1 TO WS-NB-ANOMALIES.
+           DISPLAY "ELECTEUR " MR-ID
+                   " AU REGISTRE MAITRE MAIS ABSENT D'ELECTEURS.DAT".
+           PERFORM 1200-LIRE-MAITRE
+               THRU 1200-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       3000-SOMMAIRE.
+      **
+      * Imprime le sommaire de la reconciliation.
+      **
+           DISPLAY " ".
+           DISPLAY "ANOMALIES RELEVEES: " WS-NB-ANOMALIES.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       9000-TERMINAISON.
+      **
+      * Ferme les fichiers avant de terminer.
+      **
+           CLOSE FELECTION.
+           CLOSE FREGMAITRE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM reconciliationRegistre.
