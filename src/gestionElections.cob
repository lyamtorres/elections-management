@@ -1,8 +1,35 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Program-ID:  GESTIONELECTIONS
+      * Author:      M. Fortin, Direction du scrutin - Informatique
+      * Installation: Bureau des elections
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Check-in of electors at a polling table. Validates
+      *              an elector number typed by a poll worker against
+      *              the elector registry (electeurs.dat) instead of
+      *              echoing back whatever was typed.
+      ******************************************************************
+      * Modification History:
+      *   2026-08-09  MF    Initial skeleton - accept/display only.
+      *   2026-08-09  MF    Open electeurs.dat and search the entered
+      *                     ELECTEUR against the registry; reject when
+      *                     not found.
+      *   2026-08-09  MF    Widened the elector record to the full
+      *                     ELECREC layout - id, name, precinct and
+      *                     registration status.
+      *   2026-08-09  MF    Added EL-VOTE-FLAG check/set to block a
+      *                     second check-in for the same elector, and
+      *                     reject inactive registrations.
+      *   2026-08-09  MF    Added the check-in audit trail, written to
+      *                     audit.dat for every attempt, accepted or
+      *                     rejected.
+      *   2026-08-09  MF    Added a main menu and a maintenance mode
+      *                     to add, correct and deactivate elector
+      *                     records directly on electeurs.dat.
+      *   2026-08-09  MF    Added a restart checkpoint, written to
+      *                     restart.dat after every accepted check-in,
+      *                     so a rerun after a crash shows the poll
+      *                     worker the last elector processed.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -14,30 +41,643 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-               select felection assign to "electeurs.dat"
-               organization sequential
-               access mode is sequential
-               file status is cr_felection.
+           SELECT FELECTION ASSIGN TO "electeurs.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FELECTION.
+
+           SELECT FAUDIT ASSIGN TO "audit.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FAUDIT.
+
+           SELECT FCHECKPOINT ASSIGN TO "restart.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FCHECKPOINT.
+
+           SELECT FELECTNOUVEAU ASSIGN TO "electeurs.nouveau"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CR-FELECTNOUVEAU.
 
       *-----------------------
        DATA DIVISION.
 
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+       FD  FELECTION
+           RECORD CONTAINS 56 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY ELECREC.
+
+       FD  FAUDIT
+           RECORD CONTAINS 54 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY AUDREC.
+
+       FD  FCHECKPOINT
+           RECORD CONTAINS 31 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY CKPTREC.
+
+       FD  FELECTNOUVEAU
+           RECORD CONTAINS 56 CHARACTERS
+           LABEL RECORD IS STANDARD.
+           COPY ELECREC REPLACING LEADING ==EL-== BY ==NE-==.
+
       *-----------------------
        WORKING-STORAGE SECTION.
-           77 cr_felection PIC 9(2).
-           77 electeur PIC 9(2).
+      *-----------------------
+           77  CR-FELECTION            PIC 9(02).
+               88  CR-FELECTION-OK             VALUE 00.
+               88  CR-FELECTION-EOF            VALUE 10.
+           77  CR-FAUDIT               PIC 9(02).
+               88  CR-FAUDIT-OK                VALUE 00.
+           77  CR-FCHECKPOINT          PIC 9(02).
+               88  CR-FCHECKPOINT-OK           VALUE 00.
+           77  CR-FELECTNOUVEAU        PIC 9(02).
+               88  CR-FELECTNOUVEAU-OK         VALUE 00.
+
+           77  ELECTEUR                PIC 9(05).
+           77  WS-CHOIX-PRINCIPAL      PIC 9(01).
+           77  WS-CHOIX-MAINTENANCE    PIC 9(01).
+           77  WS-TROUVE-SW            PIC X(01)   VALUE "N".
+               88  WS-TROUVE                   VALUE "O".
+           77  WS-FIN-ROLE-SW          PIC X(01)   VALUE "N".
+               88  WS-FIN-ROLE                 VALUE "O".
+           77  WS-QUITTER-SW           PIC X(01)   VALUE "N".
+               88  WS-QUITTER                  VALUE "O".
+           77  WS-QUITTER-MAINT-SW     PIC X(01)   VALUE "N".
+               88  WS-QUITTER-MAINT            VALUE "O".
+           77  WS-MOTIF                PIC X(20).
+           77  WS-DATE-SYS             PIC 9(08).
+           77  WS-HEURE-SYS            PIC 9(06).
+           77  WS-NOM-SAISI            PIC X(20).
+           77  WS-PRENOM-SAISI         PIC X(15).
+           77  WS-PRECINCT-SAISI       PIC 9(04).
+           77  WS-INSERE-SW            PIC X(01)   VALUE "N".
+               88  WS-INSERE                   VALUE "O".
+           77  WS-NOUVEL-ID            PIC 9(05).
+           77  WS-NOUVEAU-NOM          PIC X(20).
+           77  WS-NOUVEAU-PRENOM       PIC X(15).
+           77  WS-NOUVEAU-PRECINCT     PIC 9(04).
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
+       0000-MAINLINE.
+      **
+      * Point d'entree du programme.
+      **
+           PERFORM 1000-INITIALISATION
+               THRU 1000-EXIT.
+
+           PERFORM 2000-TRAITEMENT-PRINCIPAL
+               THRU 2000-EXIT
+               UNTIL WS-QUITTER.
+
+           PERFORM 9000-TERMINAISON
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+       1000-INITIALISATION.
+      **
+      * Ouvre le registre des electeurs et la piste de verification.
+      **
+           OPEN I-O FELECTION.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR OUVERTURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND FAUDIT.
+           IF CR-FAUDIT = 35
+               OPEN OUTPUT FAUDIT
+           END-IF.
+           IF NOT CR-FAUDIT-OK
+               DISPLAY "ERREUR OUVERTURE AUDIT.DAT - CODE " CR-FAUDIT
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-VERIFIER-REPRISE
+               THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-VERIFIER-REPRISE.
+      **
+      * Si un point de reprise existe d'une session precedente,
+      * l'affiche pour le commis avant de poursuivre. Le fichier
+      * restart.dat ne contient qu'un seul enregistrement - le
+      * dernier electeur traite avec succes.
+      **
+           OPEN INPUT FCHECKPOINT.
+           IF CR-FCHECKPOINT-OK
+               READ FCHECKPOINT
+                   NOT AT END
+                       DISPLAY "REPRISE - DERNIER ELECTEUR TRAITE: "
+                               CK-ELECTEUR " LE " CK-DATE
+                               " A " CK-HEURE
+               END-READ
+               CLOSE FCHECKPOINT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       2000-TRAITEMENT-PRINCIPAL.
+      **
+      * Menu principal: verification d'un electeur ou mode
+      * maintenance du registre.
       **
-      * The main procedure of the program
+           DISPLAY " ".
+           DISPLAY "1 - VERIFIER UN ELECTEUR (ouverture des bureaux)".
+           DISPLAY "2 - MODE MAINTENANCE DU REGISTRE".
+           DISPLAY "9 - FIN DE SESSION".
+           DISPLAY "VOTRE CHOIX: ".
+           ACCEPT WS-CHOIX-PRINCIPAL.
+
+           EVALUATE WS-CHOIX-PRINCIPAL
+               WHEN 1
+                   PERFORM 3000-SAISIE-ELECTEUR
+                       THRU 3000-EXIT
+               WHEN 2
+                   PERFORM 6000-MODE-MAINTENANCE
+                       THRU 6000-EXIT
+               WHEN 9
+                   SET WS-QUITTER TO TRUE
+               WHEN OTHER
+                   DISPLAY "CHOIX INVALIDE"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       3000-SAISIE-ELECTEUR.
+      **
+      * Verifie le numero d'electeur saisi par le commis contre le
+      * registre et refuse les numeros introuvables.
+      **
+           DISPLAY "Saisir le numero de l'electeur: ".
+           ACCEPT ELECTEUR.
+
+           PERFORM 3100-RECHERCHE-ELECTEUR
+               THRU 3100-EXIT.
+
+           IF NOT WS-TROUVE
+               DISPLAY "Electeur " ELECTEUR
+                       " introuvable au registre - rejete."
+               MOVE ZERO TO EL-PRECINCT
+               MOVE "INTROUVABLE" TO WS-MOTIF
+               PERFORM 4000-ECRITURE-AUDIT
+                   THRU 4000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF EL-INACTIF
+               DISPLAY "Electeur " ELECTEUR
+                       " n'est plus actif - rejete."
+               MOVE "INACTIF" TO WS-MOTIF
+               PERFORM 4000-ECRITURE-AUDIT
+                   THRU 4000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF EL-DEJA-VOTE
+               DISPLAY "Electeur " ELECTEUR
+                       " a deja vote - rejete."
+               MOVE "DEJA VOTE" TO WS-MOTIF
+               PERFORM 4000-ECRITURE-AUDIT
+                   THRU 4000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           SET EL-DEJA-VOTE TO TRUE.
+           REWRITE EL-RECORD.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR ECRITURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               MOVE "ERREUR ECRITURE" TO WS-MOTIF
+               PERFORM 4000-ECRITURE-AUDIT
+                   THRU 4000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           DISPLAY "Electeur " ELECTEUR " - " EL-PRENOM " "
+                   EL-NOM " - bureau " EL-PRECINCT
+                   " - accepte."
+           MOVE "ACCEPTE" TO WS-MOTIF.
+           PERFORM 4000-ECRITURE-AUDIT
+               THRU 4000-EXIT.
+           PERFORM 4100-ECRITURE-CHECKPOINT
+               THRU 4100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-RECHERCHE-ELECTEUR.
       **
-            DISPLAY "Saisir le numero de l'électeur: "
-            ACCEPT electeur
-            DISPLAY electeur
-            STOP RUN.
-      ** add other procedures here
+      * Reparcourt electeurs.dat depuis le debut a la recherche du
+      * numero saisi. Le fichier est ferme puis rouvert en E-S pour
+      * repartir du premier enregistrement, puisque l'acces est
+      * sequentiel et qu'un electeur peut etre saisi a tout moment
+      * durant la session.
+      **
+           CLOSE FELECTION.
+           OPEN I-O FELECTION.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR REOUVERTURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               STOP RUN
+           END-IF.
+
+           SET WS-TROUVE-SW TO "N".
+           SET WS-FIN-ROLE-SW TO "N".
+           PERFORM 3110-LIRE-ELECTEUR
+               THRU 3110-EXIT
+               UNTIL WS-FIN-ROLE OR WS-TROUVE.
+       3100-EXIT.
+           EXIT.
+
+       3110-LIRE-ELECTEUR.
+           READ FELECTION
+               AT END
+                   SET WS-FIN-ROLE-SW TO "O"
+               NOT AT END
+                   IF EL-ID = ELECTEUR
+                       SET WS-TROUVE-SW TO "O"
+                   END-IF
+           END-READ.
+       3110-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       4000-ECRITURE-AUDIT.
+      **
+      * Ajoute une entree a la piste de verification pour la
+      * tentative de verification en cours, acceptee ou rejetee.
+      **
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+           ACCEPT WS-HEURE-SYS FROM TIME.
+
+           MOVE WS-DATE-SYS    TO AU-DATE.
+           MOVE WS-HEURE-SYS   TO AU-HEURE.
+           MOVE ELECTEUR       TO AU-ELECTEUR.
+           MOVE EL-PRECINCT    TO AU-PRECINCT.
+           MOVE WS-MOTIF       TO AU-MOTIF.
+           IF WS-MOTIF = "ACCEPTE"
+               SET AU-RES-ACCEPTE TO TRUE
+           ELSE
+               SET AU-RES-REJETE TO TRUE
+           END-IF.
+
+           WRITE AU-RECORD.
+           IF NOT CR-FAUDIT-OK
+               DISPLAY "ERREUR ECRITURE AUDIT.DAT - CODE " CR-FAUDIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-ECRITURE-CHECKPOINT.
+      **
+      * Remplace le point de reprise par l'electeur qui vient d'etre
+      * traite avec succes. Le fichier est recree a chaque appel -
+      * OPEN OUTPUT - puisqu'il ne doit jamais contenir plus d'un
+      * enregistrement.
+      **
+           OPEN OUTPUT FCHECKPOINT.
+           IF NOT CR-FCHECKPOINT-OK
+               DISPLAY "ERREUR ECRITURE RESTART.DAT - CODE "
+                       CR-FCHECKPOINT
+               GO TO 4100-EXIT
+           END-IF.
+
+           MOVE ELECTEUR       TO CK-ELECTEUR.
+           MOVE WS-DATE-SYS    TO CK-DATE.
+           MOVE WS-HEURE-SYS   TO CK-HEURE.
+           WRITE CK-RECORD.
+           IF NOT CR-FCHECKPOINT-OK
+               DISPLAY "ERREUR ECRITURE RESTART.DAT - CODE "
+                       CR-FCHECKPOINT
+           END-IF.
+           CLOSE FCHECKPOINT.
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       6000-MODE-MAINTENANCE.
+      **
+      * Sous-menu de maintenance du registre: ajout, correction ou
+      * desactivation d'un electeur.
+      **
+           SET WS-QUITTER-MAINT-SW TO "N".
+           PERFORM 6010-MENU-MAINTENANCE
+               THRU 6010-EXIT
+               UNTIL WS-QUITTER-MAINT.
+       6000-EXIT.
+           EXIT.
+
+       6010-MENU-MAINTENANCE.
+      **
+      * Affiche le sous-menu de maintenance et distribue le choix
+      * du commis.
+      **
+           DISPLAY " ".
+           DISPLAY "-- MODE MAINTENANCE DU REGISTRE --".
+           DISPLAY "1 - AJOUTER UN ELECTEUR".
+           DISPLAY "2 - CORRIGER UN ELECTEUR".
+           DISPLAY "3 - DESACTIVER UN ELECTEUR".
+           DISPLAY "9 - RETOUR AU MENU PRINCIPAL".
+           DISPLAY "VOTRE CHOIX: ".
+           ACCEPT WS-CHOIX-MAINTENANCE.
+
+           EVALUATE WS-CHOIX-MAINTENANCE
+               WHEN 1
+                   PERFORM 6100-AJOUT-ELECTEUR
+                       THRU 6100-EXIT
+               WHEN 2
+                   PERFORM 6200-MODIFICATION-ELECTEUR
+                       THRU 6200-EXIT
+               WHEN 3
+                   PERFORM 6300-DESACTIVATION-ELECTEUR
+                       THRU 6300-EXIT
+               WHEN 9
+                   SET WS-QUITTER-MAINT TO TRUE
+               WHEN OTHER
+                   DISPLAY "CHOIX INVALIDE"
+           END-EVALUATE.
+       6010-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       6100-AJOUT-ELECTEUR.
+      **
+      * Ajoute un nouvel electeur au registre. electeurs.dat doit
+      * demeurer trie en ordre croissant de numero d'electeur - la
+      * reconciliation avec le registre maitre et la recherche
+      * sequentielle du present programme en dependent - le nouvel
+      * enregistrement est donc insere a sa place plutot qu'ajoute
+      * en fin de fichier. Le numero saisi est d'abord recherche au
+      * registre pour rejeter les doublons.
+      **
+           DISPLAY "NUMERO DU NOUVEL ELECTEUR: ".
+           ACCEPT WS-NOUVEL-ID.
+
+           MOVE WS-NOUVEL-ID TO ELECTEUR.
+           PERFORM 3100-RECHERCHE-ELECTEUR
+               THRU 3100-EXIT.
+
+           IF WS-TROUVE
+               DISPLAY "ELECTEUR " WS-NOUVEL-ID
+                       " EXISTE DEJA AU REGISTRE - AJOUT REFUSE"
+               GO TO 6100-EXIT
+           END-IF.
+
+           DISPLAY "NOM: ".
+           ACCEPT WS-NOUVEAU-NOM.
+           DISPLAY "PRENOM: ".
+           ACCEPT WS-NOUVEAU-PRENOM.
+           DISPLAY "BUREAU DE VOTE (PRECINCT): ".
+           ACCEPT WS-NOUVEAU-PRECINCT.
+
+           PERFORM 6110-INSERTION-TRIEE
+               THRU 6110-EXIT.
+
+           DISPLAY "ELECTEUR " WS-NOUVEL-ID " AJOUTE AU REGISTRE".
+       6100-EXIT.
+           EXIT.
+
+       6110-INSERTION-TRIEE.
+      **
+      * Reconstruit electeurs.dat en y inserant le nouvel electeur a
+      * sa place, l'acces sequentiel ne permettant pas d'inserer un
+      * enregistrement directement. Le registre courant est recopie
+      * vers electeurs.nouveau, le nouvel enregistrement etant ecrit
+      * au bon rang, puis electeurs.nouveau est recopie sur
+      * electeurs.dat.
+      **
+           CLOSE FELECTION.
+           OPEN INPUT FELECTION.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR OUVERTURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FELECTNOUVEAU.
+           IF NOT CR-FELECTNOUVEAU-OK
+               DISPLAY "ERREUR OUVERTURE ELECTEURS.NOUVEAU - CODE "
+                       CR-FELECTNOUVEAU
+               STOP RUN
+           END-IF.
+
+           SET WS-INSERE-SW TO "N".
+           SET WS-FIN-ROLE-SW TO "N".
+           PERFORM 6120-COPIER-ELECTEUR
+               THRU 6120-EXIT
+               UNTIL WS-FIN-ROLE.
+
+           IF NOT WS-INSERE
+               PERFORM 6130-ECRIRE-NOUVEL-ELECTEUR
+                   THRU 6130-EXIT
+           END-IF.
+
+           CLOSE FELECTION.
+           CLOSE FELECTNOUVEAU.
+
+           PERFORM 6140-REMPLACER-ROLE
+               THRU 6140-EXIT.
+       6110-EXIT.
+           EXIT.
+
+       6120-COPIER-ELECTEUR.
+      **
+      * Recopie l'enregistrement courant d'electeurs.dat vers
+      * electeurs.nouveau, en intercalant d'abord le nouvel electeur
+      * si son numero est inferieur a celui de l'enregistrement lu.
+      **
+           READ FELECTION
+               AT END
+                   SET WS-FIN-ROLE-SW TO "O"
+                   GO TO 6120-EXIT
+           END-READ.
+
+           IF NOT WS-INSERE AND EL-ID > WS-NOUVEL-ID
+               PERFORM 6130-ECRIRE-NOUVEL-ELECTEUR
+                   THRU 6130-EXIT
+           END-IF.
+
+           MOVE EL-RECORD TO NE-RECORD.
+           WRITE NE-RECORD.
+           IF NOT CR-FELECTNOUVEAU-OK
+               DISPLAY "ERREUR ECRITURE ELECTEURS.NOUVEAU - CODE "
+                       CR-FELECTNOUVEAU
+               STOP RUN
+           END-IF.
+       6120-EXIT.
+           EXIT.
+
+       6130-ECRIRE-NOUVEL-ELECTEUR.
+           MOVE WS-NOUVEL-ID         TO NE-ID.
+           MOVE WS-NOUVEAU-NOM       TO NE-NOM.
+           MOVE WS-NOUVEAU-PRENOM    TO NE-PRENOM.
+           MOVE WS-NOUVEAU-PRECINCT  TO NE-PRECINCT.
+           SET NE-ACTIF TO TRUE.
+           SET NE-PAS-ENCORE-VOTE TO TRUE.
+           WRITE NE-RECORD.
+           IF NOT CR-FELECTNOUVEAU-OK
+               DISPLAY "ERREUR ECRITURE ELECTEURS.NOUVEAU - CODE "
+                       CR-FELECTNOUVEAU
+               STOP RUN
+           END-IF.
+           SET WS-INSERE-SW TO "O".
+       6130-EXIT.
+           EXIT.
+
+       6140-REMPLACER-ROLE.
+      **
+      * Recopie electeurs.nouveau sur electeurs.dat, qui devient
+      * ainsi le registre trie a jour, puis rouvre ce dernier en E-S
+      * pour la suite du traitement.
+      **
+           OPEN INPUT FELECTNOUVEAU.
+           IF NOT CR-FELECTNOUVEAU-OK
+               DISPLAY "ERREUR REOUVERTURE ELECTEURS.NOUVEAU - CODE "
+                       CR-FELECTNOUVEAU
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FELECTION.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR OUVERTURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               STOP RUN
+           END-IF.
+
+           SET WS-FIN-ROLE-SW TO "N".
+           PERFORM 6150-RECOPIER-ELECTEUR
+               THRU 6150-EXIT
+               UNTIL WS-FIN-ROLE.
+
+           CLOSE FELECTNOUVEAU.
+           CLOSE FELECTION.
+
+           OPEN I-O FELECTION.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR REOUVERTURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               STOP RUN
+           END-IF.
+       6140-EXIT.
+           EXIT.
+
+       6150-RECOPIER-ELECTEUR.
+           READ FELECTNOUVEAU
+               AT END
+                   SET WS-FIN-ROLE-SW TO "O"
+                   GO TO 6150-EXIT
+           END-READ.
+
+           MOVE NE-RECORD TO EL-RECORD.
+           WRITE EL-RECORD.
+           IF NOT CR-FELECTION-OK
+               DISPLAY "ERREUR ECRITURE ELECTEURS.DAT - CODE "
+                       CR-FELECTION
+               STOP RUN
+           END-IF.
+       6150-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       6200-MODIFICATION-ELECTEUR.
+      **
+      * Corrige le nom, le prenom ou le bureau de vote d'un electeur
+      * deja present au registre.
+      **
+           DISPLAY "NUMERO DE L'ELECTEUR A CORRIGER: ".
+           ACCEPT ELECTEUR.
+
+           PERFORM 3100-RECHERCHE-ELECTEUR
+               THRU 3100-EXIT.
+
+           IF NOT WS-TROUVE
+               DISPLAY "ELECTEUR " ELECTEUR " INTROUVABLE AU REGISTRE"
+               GO TO 6200-EXIT
+           END-IF.
+
+           DISPLAY "NOM ACTUEL: " EL-NOM.
+           DISPLAY "NOUVEAU NOM (ESPACE POUR NE PAS CHANGER): ".
+           MOVE SPACES TO WS-NOM-SAISI.
+           ACCEPT WS-NOM-SAISI.
+           IF WS-NOM-SAISI NOT = SPACES
+               MOVE WS-NOM-SAISI TO EL-NOM
+           END-IF.
+
+           DISPLAY "PRENOM ACTUEL: " EL-PRENOM.
+           DISPLAY "NOUVEAU PRENOM (ESPACE POUR NE PAS CHANGER): ".
+           MOVE SPACES TO WS-PRENOM-SAISI.
+           ACCEPT WS-PRENOM-SAISI.
+           IF WS-PRENOM-SAISI NOT = SPACES
+               MOVE WS-PRENOM-SAISI TO EL-PRENOM
+           END-IF.
+
+           DISPLAY "BUREAU ACTUEL: " EL-PRECINCT.
+           DISPLAY "NOUVEAU BUREAU (0000 POUR NE PAS CHANGER): ".
+           MOVE ZERO TO WS-PRECINCT-SAISI.
+           ACCEPT WS-PRECINCT-SAISI.
+           IF WS-PRECINCT-SAISI NOT = ZERO
+               MOVE WS-PRECINCT-SAISI TO EL-PRECINCT
+           END-IF.
+
+           REWRITE EL-RECORD.
+           IF CR-FELECTION-OK
+               DISPLAY "ELECTEUR " ELECTEUR " MIS A JOUR"
+           ELSE
+               DISPLAY "ERREUR MISE A JOUR - CODE " CR-FELECTION
+           END-IF.
+       6200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       6300-DESACTIVATION-ELECTEUR.
+      **
+      * Desactive un electeur (deces, demenagement hors comte, etc.)
+      * sans le supprimer du registre.
+      **
+           DISPLAY "NUMERO DE L'ELECTEUR A DESACTIVER: ".
+           ACCEPT ELECTEUR.
+
+           PERFORM 3100-RECHERCHE-ELECTEUR
+               THRU 3100-EXIT.
+
+           IF NOT WS-TROUVE
+               DISPLAY "ELECTEUR " ELECTEUR " INTROUVABLE AU REGISTRE"
+               GO TO 6300-EXIT
+           END-IF.
+
+           SET EL-INACTIF TO TRUE.
+           REWRITE EL-RECORD.
+           IF CR-FELECTION-OK
+               DISPLAY "ELECTEUR " ELECTEUR " DESACTIVE"
+           ELSE
+               DISPLAY "ERREUR DESACTIVATION - CODE " CR-FELECTION
+           END-IF.
+       6300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       9000-TERMINAISON.
+      **
+      * Ferme le registre et la piste de verification avant de
+      * terminer.
+      **
+           CLOSE FELECTION.
+           CLOSE FAUDIT.
+       9000-EXIT.
+           EXIT.
+
        END PROGRAM gestionElections.
